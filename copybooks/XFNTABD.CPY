@@ -0,0 +1,15 @@
+      * Lookup table for bit patterns.
+       01  BIT-TABLE.
+           02 BIT-REC  OCCURS 256 TIMES
+                       ASCENDING KEY IS BIT-KEY
+                       INDEXED BY BIT-IDX.
+              03  BIT-KEY  BINARY-SHORT.
+              03  BIT-VAL  PIC X(8).
+
+      * Lookup table for byte values.
+       01  BYTE-TABLE.
+           02 BYTE-REC  OCCURS 256 TIMES
+                        ASCENDING KEY IS BYTE-KEY
+                        INDEXED BY BYTE-IDX.
+              03  BYTE-KEY  PIC X(8).
+              03  BYTE-VAL  BINARY-SHORT.
