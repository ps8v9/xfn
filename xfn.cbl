@@ -4,27 +4,89 @@
       * COBOL's X"F4" and X"F5" library routines. Some tests are run to
       * compare their relative performance.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Batch mode: real flag bytes in, decoded bit patterns out.
+           SELECT XFN-BATCH-IN-FILE ASSIGN TO "XFNIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+           SELECT XFN-BATCH-OUT-FILE ASSIGN TO "XFNOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+      *    Performance-history log: one line per BIG-LOOP run, appended
+      *    across program runs so results can be diffed over time.
+           SELECT XFN-PERF-LOG-FILE ASSIGN TO "XFNPERF.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERF-LOG-STATUS.
+      *    Discrepancy log for the PASS/FAIL routine reconciliation.
+           SELECT XFN-DISC-LOG-FILE ASSIGN TO "XFNDISC.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC-LOG-STATUS.
+      *    Optional control file: WS-LIMIT override and/or the set of
+      *    routines to benchmark, one per line (request 005).
+           SELECT XFN-CONTROL-FILE ASSIGN TO "XFNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+      *    Checkpoint file: one line per BIG-LOOP routine that has
+      *    already completed, so a restarted run can skip it.
+           SELECT XFN-CKPT-FILE ASSIGN TO "XFNCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  XFN-BATCH-IN-FILE.
+       01  XFN-BATCH-IN-RECORD.
+           02  XFN-BATCH-IN-BYTE  PIC 9(3).
+
+       FD  XFN-BATCH-OUT-FILE.
+       01  XFN-BATCH-OUT-RECORD.
+           02  XFN-BATCH-OUT-BITS  PIC X(8).
+
+       FD  XFN-PERF-LOG-FILE.
+       01  XFN-PERF-LOG-RECORD  PIC X(60).
+
+       FD  XFN-DISC-LOG-FILE.
+       01  XFN-DISC-LOG-RECORD  PIC X(80).
+
+       FD  XFN-CONTROL-FILE.
+       01  XFN-CONTROL-RECORD  PIC X(20).
+
+       FD  XFN-CKPT-FILE.
+       01  XFN-CKPT-RECORD  PIC X(10).
+
        WORKING-STORAGE SECTION.
-      * Lookup table for bit patterns.
-       01  BIT-TABLE.
-           02 BIT-REC  OCCURS 256 TIMES
-                       ASCENDING KEY IS BIT-KEY
-                       INDEXED BY BIT-IDX.
-              03  BIT-KEY  BINARY-SHORT.
-              03  BIT-VAL  PIC X(8).
-
-      * Lookup table for byte values.
-       01  BYTE-TABLE.
-           02 BYTE-REC  OCCURS 256 TIMES
-                        ASCENDING KEY IS BYTE-KEY
-                        INDEXED BY BYTE-IDX.
-              03  BYTE-KEY  PIC X(8).
-              03  BYTE-VAL  BINARY-SHORT.
+      * BIT-TABLE/BYTE-TABLE layouts are shared with XFNLKUP (the
+      * CALLable lookup subprogram) via this copybook.
+           COPY XFNTABD.
 
       * Some fields for lookups and lookup results.
        01  WRK-BIT-VAL  PIC X(8).
        01  WRK-BYTE-VAL BINARY-SHORT.
+       01  WRK-BIT-VAL-LOOKUP PIC X(8).
+
+      * Bit-order mode switch for XF4/XF5/FAST-XF4/FAST-XF5 (request
+      * 008). Set WS-BIT-ORDER-SW to "L" before calling any of the four
+      * to read/build bit patterns LSB-first instead of the default
+      * MSB-first; the BIT-TABLE/BYTE-TABLE stay MSB-first either way.
+       01  WS-BIT-ORDER-SW  PIC X VALUE "M".
+           88  WS-LSB-FIRST-MODE  VALUE "L".
+
+      * Found/not-found indicator for FAST-XF4/FAST-XF5 (request 009).
+      * Set by the SEARCH ALL in either paragraph; check it after every
+      * call instead of trusting WRK-BYTE-VAL/WRK-BIT-VAL on a miss.
+      * On a miss WRK-BYTE-VAL is set to -1 and WRK-BIT-VAL to
+      * "????????" so a bad value is obviously wrong, not just stale.
+       01  WRK-FOUND-SW  PIC X VALUE "Y".
+           88  WRK-FOUND      VALUE "Y".
+       01  WRK-WORD-FOUND-HIGH-SW  PIC X.
+
+      * Fields for two-byte (word) lookups and lookup results.
+       01  WRK-WORD-VAL       BINARY-SHORT UNSIGNED.
+       01  WRK-BIT-VAL-WORD   PIC X(16).
+       01  WRK-WORD-HIGH-BYTE BINARY-SHORT UNSIGNED.
+       01  WRK-WORD-LOW-BYTE  BINARY-SHORT UNSIGNED.
 
       * Loop indexes and counters.
        01  I        BINARY-LONG.
@@ -50,12 +112,98 @@
        01  WS-TIME1    PIC X(8).
        01  WS-TIME2    PIC X(8).
        01  WS-I        BINARY-LONG.
-       01  WS-LIMIT    BINARY-LONG.
+       01  WS-LIMIT    BINARY-LONG VALUE 1000000.
+
+      * Working storage for configurable WS-LIMIT / routine list
+      * (request 005).
+       01  WS-CONTROL-STATUS  PIC X(2).
+       01  WS-CMD-LINE        PIC X(40).
+       01  WS-ARG-VALUE       PIC X(40).
+       01  WS-ARG-LIMIT       BINARY-LONG.
+       01  WS-RT-IDX          BINARY-LONG.
+       01  WS-ROUTINE-COUNT   BINARY-LONG VALUE 6.
+       01  WS-ROUTINE-TABLE.
+           02  WS-ROUTINE-ENTRY  PIC X(10) OCCURS 6 TIMES.
+
+      * Working storage for elapsed-time reporting in BIG-LOOP.
+       01  WS-CS1          BINARY-LONG.
+       01  WS-CS2          BINARY-LONG.
+       01  WS-ELAPSED-CS   BINARY-LONG.
+       01  WS-AVG-USEC     PIC 9(9)V9(3).
+
+      * Working storage for the performance-history log (request 002).
+       01  WS-PERF-LOG-STATUS   PIC X(2).
+       01  WS-PERF-DATE         PIC X(8).
+       01  WS-PERF-LOG-LINE.
+           02  WS-PERF-LOG-DATE      PIC X(8).
+           02  FILLER                PIC X VALUE SPACE.
+           02  WS-PERF-LOG-ROUTINE   PIC X(10).
+           02  FILLER                PIC X VALUE SPACE.
+           02  WS-PERF-LOG-LIMIT     PIC Z(9)9.
+           02  FILLER                PIC X VALUE SPACE.
+           02  WS-PERF-LOG-ELAPSED   PIC Z(9)9.
+       01  WS-DISC-LOG-STATUS   PIC X(2).
+
+      * Working storage for the PASS/FAIL reconciliation (request 003).
+       01  WS-CMP-BYTE          BINARY-CHAR.
+       01  WS-CMP-BIT-PATTERN   PIC X(8) VALUE "00101010".
+       01  WS-CMP-BITS-1        PIC X(8).
+       01  WS-CMP-BITS-2        PIC X(8).
+       01  WS-CMP-BITS-3        PIC X(8).
+       01  WS-CMP-BYTE-1        BINARY-CHAR.
+       01  WS-CMP-BYTE-2        BINARY-CHAR.
+       01  WS-CMP-BYTE-3        BINARY-CHAR.
+       01  WS-CMP-BYTE-D         PIC ZZ9.
+       01  WS-CMP-BYTE-1-D       PIC ZZ9.
+       01  WS-CMP-BYTE-2-D       PIC ZZ9.
+       01  WS-CMP-BYTE-3-D       PIC ZZ9.
+       01  WS-CMP-ALL-MATCH     PIC X.
+           88  WS-CMP-MATCHED        VALUE "Y".
+
+      * Working storage for the XFNLKUP subprogram demo (request 006).
+       01  WS-LKUP-BYTE   BINARY-SHORT.
+       01  WS-LKUP-BITS   PIC X(8).
+       01  WS-LKUP-FOUND  PIC X.
+
+      * Working storage for batch mode (request 000).
+       01  WS-BATCH-IN-STATUS   PIC X(2).
+       01  WS-BATCH-OUT-STATUS  PIC X(2).
+       01  WS-BATCH-EOF-SW      PIC X VALUE "N".
+           88  WS-BATCH-EOF            VALUE "Y".
+       01  WS-BATCH-RECORD-COUNT  BINARY-LONG VALUE 0.
+       01  WS-BATCH-ERROR-COUNT   BINARY-LONG VALUE 0.
+
+      * Working storage for BIG-LOOP checkpoint/restart (request 007).
+       01  WS-CKPT-STATUS   PIC X(2).
+       01  WS-CKPT-COUNT    BINARY-LONG VALUE 0.
+       01  WS-CKPT-TABLE.
+           02  WS-CKPT-ENTRY  PIC X(10) OCCURS 6 TIMES.
+       01  WS-CKPT-IDX      BINARY-LONG.
+       01  WS-CKPT-DONE-SW  PIC X VALUE "N".
+           88  WS-CKPT-ALREADY-DONE  VALUE "Y".
+       01  WS-BIG-LOOP-OK-SW  PIC X VALUE "N".
+           88  WS-BIG-LOOP-OK        VALUE "Y".
 
        PROCEDURE DIVISION.
            PERFORM FILL-BIT-TABLE THRU FILL-BIT-TABLE-EXIT
            PERFORM FILL-BYTE-TABLE THRU FILL-BYTE-TABLE-EXIT
 
+           PERFORM CONFIGURE-RUN THRU CONFIGURE-RUN-EXIT
+
+           PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-EXIT
+
+           OPEN EXTEND XFN-PERF-LOG-FILE
+           IF WS-PERF-LOG-STATUS NOT = "00"
+      *        XFNPERF.LOG does not exist yet; create it.
+               OPEN OUTPUT XFN-PERF-LOG-FILE
+           END-IF
+
+           OPEN OUTPUT XFN-DISC-LOG-FILE
+
+      *    BATCH-MODE can log malformed-input discrepancies, so it
+      *    needs XFN-DISC-LOG-FILE open before it runs.
+           PERFORM BATCH-MODE THRU BATCH-MODE-EXIT
+
       *    Convert a byte to a table of 8 binary digits using XF5.
            MOVE 42 TO XFN-COMP-BYTE
            MOVE XFN-COMP-BYTE TO XFN-DISPLAY-BYTE
@@ -70,7 +218,7 @@
            DISPLAY "Testing the FAST-XF5 procedure:"
            PERFORM FAST-XF5 THRU FAST-XF5-EXIT
            DISPLAY "  byte: " XFN-DISPLAY-BYTE
-           DISPLAY "  bits: " WRK-BIT-VAL
+           DISPLAY "  bits: " WRK-BIT-VAL " found: " WRK-FOUND-SW
 
       *    Do the same conversion using CALL X"F5".
            MOVE 42 TO XFN-COMP-BYTE
@@ -97,7 +245,7 @@
            PERFORM FAST-XF4 THRU FAST-XF4-EXIT
            MOVE WRK-BYTE-VAL TO XFN-DISPLAY-BYTE
            DISPLAY "  bits: " WRK-BIT-VAL
-           DISPLAY "  byte: " XFN-DISPLAY-BYTE
+           DISPLAY "  byte: " XFN-DISPLAY-BYTE " found: " WRK-FOUND-SW
 
       *    Do the same using CALL X"F4".
            DISPLAY 'Testing CALL X"F4":'
@@ -107,25 +255,100 @@
            DISPLAY "  bits: " XFN-DISPLAY-ARRAY
            DISPLAY "  byte: " XFN-DISPLAY-BYTE
 
-      *    Run some performance tests.
-
-           MOVE "XF5" TO WS-ROUTINE
-           PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
-
-           MOVE "FAST-XF5" TO WS-ROUTINE
-           PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
-
-           MOVE 'CALL X"F5"' TO WS-ROUTINE
-           PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
+      *    Automated PASS/FAIL reconciliation across all three
+      *    implementations of XF5 and of XF4.
+           MOVE 42 TO WS-CMP-BYTE
+           PERFORM COMPARE-XF5-ROUTINES THRU COMPARE-XF5-ROUTINES-EXIT
+
+           MOVE "00101010" TO WS-CMP-BIT-PATTERN
+           PERFORM COMPARE-XF4-ROUTINES THRU COMPARE-XF4-ROUTINES-EXIT
+
+      *    Decode a byte via the standalone, CALLable XFNLKUP
+      *    subprogram, so other batch jobs can see how to share it
+      *    instead of copy-pasting FILL-BIT-TABLE.
+           MOVE 42 TO WS-LKUP-BYTE
+           DISPLAY "Testing the XFNLKUP subprogram:"
+           CALL "XFNLKUP" USING "B2BI" WS-LKUP-BYTE
+                                 WS-LKUP-BITS WS-LKUP-FOUND
+           DISPLAY "  byte: " WS-LKUP-BYTE
+           DISPLAY "  bits: " WS-LKUP-BITS " found: " WS-LKUP-FOUND
+
+      *    Decode a packed two-byte status word in one call.
+           MOVE 10794 TO WRK-WORD-VAL
+           DISPLAY "Testing the FAST-XF5-WORD procedure:"
+           PERFORM FAST-XF5-WORD THRU FAST-XF5-WORD-EXIT
+           DISPLAY "  word: " WRK-WORD-VAL
+           DISPLAY "  bits: " WRK-BIT-VAL-WORD
+
+      *    Do the same conversion in reverse using FAST-XF4-WORD.
+           DISPLAY "Testing the FAST-XF4-WORD procedure:"
+           PERFORM FAST-XF4-WORD THRU FAST-XF4-WORD-EXIT
+           DISPLAY "  bits: " WRK-BIT-VAL-WORD
+           DISPLAY "  word: " WRK-WORD-VAL
+
+      *    Decode the same byte LSB-first, for device feeds that send
+      *    their status bytes that way.
+           MOVE "L" TO WS-BIT-ORDER-SW
+           MOVE 42 TO WRK-BYTE-VAL
+           DISPLAY "Testing FAST-XF5 in LSB-first mode:"
+           PERFORM FAST-XF5 THRU FAST-XF5-EXIT
+           DISPLAY "  byte: " WRK-BYTE-VAL
+           DISPLAY "  bits (LSB-first): " WRK-BIT-VAL
+           PERFORM FAST-XF4 THRU FAST-XF4-EXIT
+           DISPLAY "Testing FAST-XF4 in LSB-first mode:"
+           DISPLAY "  bits (LSB-first): " WRK-BIT-VAL
+           DISPLAY "  byte: " WRK-BYTE-VAL
+           MOVE "M" TO WS-BIT-ORDER-SW
+
+      *    Show the found/not-found indicator catching malformed input:
+      *    a bit pattern that isn't one of the 256 valid combinations.
+           MOVE "XXXXXXXX" TO WRK-BIT-VAL
+           PERFORM FAST-XF4 THRU FAST-XF4-EXIT
+           DISPLAY "Testing FAST-XF4 with a malformed bit pattern:"
+           DISPLAY "  bits: " WRK-BIT-VAL
+                   " byte: " WRK-BYTE-VAL " found: " WRK-FOUND-SW
+
+      *    Run some performance tests. WS-LIMIT and the routines to
+      *    run come from CONFIGURE-RUN (an ACCEPT argument and/or the
+      *    XFNCTL.DAT control file), not fixed values. Routines already
+      *    recorded in XFNCKPT.DAT from an earlier, interrupted run are
+      *    skipped so a restart resumes instead of redoing them.
+
+           OPEN EXTEND XFN-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+      *        XFNCKPT.DAT does not exist yet; create it.
+               OPEN OUTPUT XFN-CKPT-FILE
+           END-IF
 
-           MOVE "XF4" TO WS-ROUTINE
-           PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1
+             UNTIL WS-RT-IDX > WS-ROUTINE-COUNT
+               MOVE WS-ROUTINE-ENTRY(WS-RT-IDX) TO WS-ROUTINE
+               PERFORM CHECK-CHECKPOINT THRU CHECK-CHECKPOINT-EXIT
+               IF WS-CKPT-ALREADY-DONE
+                   DISPLAY "Skipping " WS-ROUTINE
+                           " (already completed per XFNCKPT.DAT)"
+               ELSE
+                   PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
+                   IF WS-BIG-LOOP-OK
+                       MOVE WS-ROUTINE TO XFN-CKPT-RECORD
+                       WRITE XFN-CKPT-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
 
-           MOVE "FAST-XF4" TO WS-ROUTINE
-           PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
+           CLOSE XFN-PERF-LOG-FILE
+           CLOSE XFN-DISC-LOG-FILE
+           CLOSE XFN-CKPT-FILE
 
-           MOVE 'CALL X"F4"' TO WS-ROUTINE
-           PERFORM BIG-LOOP THRU BIG-LOOP-EXIT
+      *    Reaching this point means the configured routines all ran
+      *    (or were already done) without the job being interrupted,
+      *    so retire the checkpoint file. Otherwise a second back-to-
+      *    back run would find everything "already completed" and
+      *    skip the whole benchmark forever, and a later run with a
+      *    different WS-LIMIT/routine list (request 005) would wrongly
+      *    skip routines completed under an earlier, unrelated config.
+           OPEN OUTPUT XFN-CKPT-FILE
+           CLOSE XFN-CKPT-FILE
 
            DISPLAY "Press ENTER to exit ..."
            ACCEPT OMITTED
@@ -136,10 +359,17 @@
       * XF4: Merges 8 binary digits into a single byte.                *
       ******************************************************************
        XF4.
-           PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
-               MOVE XFN-DISPLAY-ELEMENT(XFN-I)
-                 TO XFN-COMP-ELEMENT(XFN-I)
-           END-PERFORM
+           IF WS-LSB-FIRST-MODE
+               PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
+                   MOVE XFN-DISPLAY-ELEMENT(XFN-I)
+                     TO XFN-COMP-ELEMENT(9 - XFN-I)
+               END-PERFORM
+           ELSE
+               PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
+                   MOVE XFN-DISPLAY-ELEMENT(XFN-I)
+                     TO XFN-COMP-ELEMENT(XFN-I)
+               END-PERFORM
+           END-IF
 
            MOVE XFN-COMP-ELEMENT(8) TO XFN-COMP-BYTE
            IF XFN-COMP-ELEMENT(7) = 1  ADD   2 TO XFN-COMP-BYTE  END-IF
@@ -159,15 +389,57 @@
       *           Uses WRK-BIT-VAL for the lookup. Sets WRK-BYTE-VAL.  *
       ******************************************************************
        FAST-XF4.
+           IF WS-LSB-FIRST-MODE
+               MOVE FUNCTION REVERSE(WRK-BIT-VAL) TO WRK-BIT-VAL-LOOKUP
+           ELSE
+               MOVE WRK-BIT-VAL TO WRK-BIT-VAL-LOOKUP
+           END-IF
+
            SEARCH ALL BYTE-REC
-               WHEN BYTE-KEY(BYTE-IDX) = WRK-BIT-VAL
-                   MOVE BYTE-VAL(BIT-IDX) TO WRK-BYTE-VAL
+               AT END
+                   MOVE "N" TO WRK-FOUND-SW
+                   MOVE -1 TO WRK-BYTE-VAL
+               WHEN BYTE-KEY(BYTE-IDX) = WRK-BIT-VAL-LOOKUP
+                   MOVE "Y" TO WRK-FOUND-SW
+                   MOVE BYTE-VAL(BYTE-IDX) TO WRK-BYTE-VAL
            END-SEARCH
            .
        FAST-XF4-EXIT.
            EXIT
            .
 
+      ******************************************************************
+      * FAST-XF4-WORD: Looks up the 2-byte (BINARY-SHORT) value for a  *
+      *                PIC X(16) bit pattern, by running the high-     *
+      *                order and low-order 8 characters through        *
+      *                FAST-XF4 and combining the two byte results.    *
+      *                Uses WRK-BIT-VAL-WORD. Sets WRK-WORD-VAL.       *
+      *                NOTE: WS-BIT-ORDER-SW (request 008) only        *
+      *                reverses each 8-bit half internally; the high/  *
+      *                low byte order itself is always MSB-first. No   *
+      *                LSB-first 16-bit encoding is defined yet.       *
+      ******************************************************************
+       FAST-XF4-WORD.
+           MOVE WRK-BIT-VAL-WORD(1:8) TO WRK-BIT-VAL
+           PERFORM FAST-XF4 THRU FAST-XF4-EXIT
+           MOVE WRK-FOUND-SW TO WRK-WORD-FOUND-HIGH-SW
+           MOVE WRK-BYTE-VAL TO WRK-WORD-HIGH-BYTE
+
+           MOVE WRK-BIT-VAL-WORD(9:8) TO WRK-BIT-VAL
+           PERFORM FAST-XF4 THRU FAST-XF4-EXIT
+           MOVE WRK-BYTE-VAL TO WRK-WORD-LOW-BYTE
+
+           IF WRK-WORD-FOUND-HIGH-SW NOT = "Y" OR WRK-FOUND-SW NOT = "Y"
+               MOVE "N" TO WRK-FOUND-SW
+           END-IF
+
+           COMPUTE WRK-WORD-VAL =
+               WRK-WORD-HIGH-BYTE * 256 + WRK-WORD-LOW-BYTE
+           .
+       FAST-XF4-WORD-EXIT.
+           EXIT
+           .
+
       ******************************************************************
       * XF5: Splits a byte's bits into 8 binary digits.                *
       ******************************************************************
@@ -208,10 +480,17 @@
                MOVE 1 TO XFN-COMP-ELEMENT(8)
            END-IF
 
-           PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
-               MOVE XFN-COMP-ELEMENT(XFN-I)
-                 TO XFN-DISPLAY-ELEMENT(XFN-I)
-           END-PERFORM
+           IF WS-LSB-FIRST-MODE
+               PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
+                   MOVE XFN-COMP-ELEMENT(XFN-I)
+                     TO XFN-DISPLAY-ELEMENT(9 - XFN-I)
+               END-PERFORM
+           ELSE
+               PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
+                   MOVE XFN-COMP-ELEMENT(XFN-I)
+                     TO XFN-DISPLAY-ELEMENT(XFN-I)
+               END-PERFORM
+           END-IF
            .
        XF5-EXIT.
            EXIT
@@ -223,19 +502,163 @@
       ******************************************************************
        FAST-XF5.
            SEARCH ALL BIT-REC
+               AT END
+                   MOVE "N" TO WRK-FOUND-SW
+                   MOVE "????????" TO WRK-BIT-VAL
                WHEN BIT-KEY(BIT-IDX) = WRK-BYTE-VAL
+                   MOVE "Y" TO WRK-FOUND-SW
                    MOVE BIT-VAL(BIT-IDX) TO WRK-BIT-VAL
            END-SEARCH
+
+           IF WS-LSB-FIRST-MODE AND WRK-FOUND
+               MOVE FUNCTION REVERSE(WRK-BIT-VAL) TO WRK-BIT-VAL
+           END-IF
            .
        FAST-XF5-EXIT.
            EXIT
            .
 
+      ******************************************************************
+      * FAST-XF5-WORD: Looks up the PIC X(16) bit pattern for a 2-byte *
+      *                (BINARY-SHORT) value, by splitting it into high-*
+      *                order and low-order bytes and running each      *
+      *                through FAST-XF5. Keeps the ascending-key,      *
+      *                SEARCH ALL lookup intact for each 8-bit half    *
+      *                instead of concatenating two separate calls.    *
+      *                Uses WRK-WORD-VAL. Sets WRK-BIT-VAL-WORD.       *
+      *                NOTE: WS-BIT-ORDER-SW (request 008) only        *
+      *                reverses each 8-bit half internally; the high/  *
+      *                low byte order itself is always MSB-first. No   *
+      *                LSB-first 16-bit encoding is defined yet.       *
+      ******************************************************************
+       FAST-XF5-WORD.
+           COMPUTE WRK-WORD-HIGH-BYTE = WRK-WORD-VAL / 256
+           COMPUTE WRK-WORD-LOW-BYTE =
+               WRK-WORD-VAL - (WRK-WORD-HIGH-BYTE * 256)
+
+           MOVE WRK-WORD-HIGH-BYTE TO WRK-BYTE-VAL
+           PERFORM FAST-XF5 THRU FAST-XF5-EXIT
+           MOVE WRK-FOUND-SW TO WRK-WORD-FOUND-HIGH-SW
+           MOVE WRK-BIT-VAL TO WRK-BIT-VAL-WORD(1:8)
+
+           MOVE WRK-WORD-LOW-BYTE TO WRK-BYTE-VAL
+           PERFORM FAST-XF5 THRU FAST-XF5-EXIT
+           MOVE WRK-BIT-VAL TO WRK-BIT-VAL-WORD(9:8)
+
+           IF WRK-WORD-FOUND-HIGH-SW NOT = "Y" OR WRK-FOUND-SW NOT = "Y"
+               MOVE "N" TO WRK-FOUND-SW
+           END-IF
+           .
+       FAST-XF5-WORD-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      * COMPARE-XF5-ROUTINES: Runs WS-CMP-BYTE through XF5, FAST-XF5,  *
+      *                       and CALL X"F5", moves each result into a *
+      *                       common PIC X(8) field, and logs a        *
+      *                       discrepancy if they don't all agree.     *
+      ******************************************************************
+       COMPARE-XF5-ROUTINES.
+           MOVE WS-CMP-BYTE TO XFN-COMP-BYTE
+           PERFORM XF5 THRU XF5-EXIT
+           MOVE XFN-DISPLAY-ARRAY TO WS-CMP-BITS-1
+
+           MOVE WS-CMP-BYTE TO WRK-BYTE-VAL
+           PERFORM FAST-XF5 THRU FAST-XF5-EXIT
+           MOVE WRK-BIT-VAL TO WS-CMP-BITS-2
+
+           MOVE WS-CMP-BYTE TO XFN-COMP-BYTE
+           CALL X"F5" USING XFN-COMP-BYTE XFN-COMP-ARRAY
+           PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
+               MOVE XFN-COMP-ELEMENT(XFN-I)
+                 TO XFN-DISPLAY-ELEMENT(XFN-I)
+           END-PERFORM
+           MOVE XFN-DISPLAY-ARRAY TO WS-CMP-BITS-3
+
+           MOVE "Y" TO WS-CMP-ALL-MATCH
+           EVALUATE TRUE
+               WHEN WS-CMP-BITS-1 = WS-CMP-BITS-2
+                AND WS-CMP-BITS-1 = WS-CMP-BITS-3
+                   DISPLAY "PASS: XF5/FAST-XF5/CALL X" QUOTE "F5"
+                           QUOTE " agree for byte " WS-CMP-BYTE
+                           ": " WS-CMP-BITS-1
+               WHEN OTHER
+                   MOVE "N" TO WS-CMP-ALL-MATCH
+                   DISPLAY "FAIL: XF5/FAST-XF5/CALL X" QUOTE "F5"
+                           QUOTE " disagree for byte " WS-CMP-BYTE
+                   MOVE SPACES TO XFN-DISC-LOG-RECORD
+                   MOVE WS-CMP-BYTE TO WS-CMP-BYTE-D
+                   STRING "byte=" WS-CMP-BYTE-D
+                          " XF5="       WS-CMP-BITS-1
+                          " FAST-XF5="  WS-CMP-BITS-2
+                          " CALL-X-F5=" WS-CMP-BITS-3
+                       DELIMITED BY SIZE INTO XFN-DISC-LOG-RECORD
+                   END-STRING
+                   WRITE XFN-DISC-LOG-RECORD
+           END-EVALUATE
+           .
+       COMPARE-XF5-ROUTINES-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      * COMPARE-XF4-ROUTINES: Runs WS-CMP-BIT-PATTERN through XF4,     *
+      *                       FAST-XF4, and CALL X"F4", moves each     *
+      *                       result into a common byte field, and     *
+      *                       logs a discrepancy if they don't agree.  *
+      ******************************************************************
+       COMPARE-XF4-ROUTINES.
+           MOVE WS-CMP-BIT-PATTERN TO XFN-DISPLAY-ARRAY
+           PERFORM XF4 THRU XF4-EXIT
+           MOVE XFN-COMP-BYTE TO WS-CMP-BYTE-1
+
+           MOVE WS-CMP-BIT-PATTERN TO WRK-BIT-VAL
+           PERFORM FAST-XF4 THRU FAST-XF4-EXIT
+           MOVE WRK-BYTE-VAL TO WS-CMP-BYTE-2
+
+           MOVE WS-CMP-BIT-PATTERN TO XFN-DISPLAY-ARRAY
+           PERFORM VARYING XFN-I FROM 1 BY 1 UNTIL XFN-I > 8
+               MOVE XFN-DISPLAY-ELEMENT(XFN-I)
+                 TO XFN-COMP-ELEMENT(XFN-I)
+           END-PERFORM
+           CALL X"F4" USING XFN-COMP-BYTE XFN-COMP-ARRAY
+           MOVE XFN-COMP-BYTE TO WS-CMP-BYTE-3
+
+           MOVE "Y" TO WS-CMP-ALL-MATCH
+           EVALUATE TRUE
+               WHEN WS-CMP-BYTE-1 = WS-CMP-BYTE-2
+                AND WS-CMP-BYTE-1 = WS-CMP-BYTE-3
+                   DISPLAY "PASS: XF4/FAST-XF4/CALL X" QUOTE "F4"
+                           QUOTE " agree for bits "
+                           WS-CMP-BIT-PATTERN ": " WS-CMP-BYTE-1
+               WHEN OTHER
+                   MOVE "N" TO WS-CMP-ALL-MATCH
+                   DISPLAY "FAIL: XF4/FAST-XF4/CALL X" QUOTE "F4"
+                           QUOTE " disagree for bits "
+                           WS-CMP-BIT-PATTERN
+                   MOVE SPACES TO XFN-DISC-LOG-RECORD
+                   MOVE WS-CMP-BYTE-1 TO WS-CMP-BYTE-1-D
+                   MOVE WS-CMP-BYTE-2 TO WS-CMP-BYTE-2-D
+                   MOVE WS-CMP-BYTE-3 TO WS-CMP-BYTE-3-D
+                   STRING "bits=" WS-CMP-BIT-PATTERN
+                          " XF4="       WS-CMP-BYTE-1-D
+                          " FAST-XF4="  WS-CMP-BYTE-2-D
+                          " CALL-X-F4=" WS-CMP-BYTE-3-D
+                       DELIMITED BY SIZE INTO XFN-DISC-LOG-RECORD
+                   END-STRING
+                   WRITE XFN-DISC-LOG-RECORD
+           END-EVALUATE
+           .
+       COMPARE-XF4-ROUTINES-EXIT.
+           EXIT
+           .
+
       ******************************************************************
       * BIG-LOOP: Execute the specified routine WS-LIMIT times. *
       ******************************************************************
        BIG-LOOP.
-           MOVE 1000000 TO WS-LIMIT
+           MOVE "N" TO WS-BIG-LOOP-OK-SW
            ACCEPT WS-TIME1 FROM TIME
 
            EVALUATE WS-ROUTINE
@@ -260,26 +683,28 @@
                WHEN = "XF4"
                    PERFORM VARYING WS-I FROM 1 BY 1
                      UNTIL WS-I > WS-LIMIT
-                       MOVE "0010101010" TO XFN-DISPLAY-ARRAY
+                       MOVE "00101010" TO XFN-DISPLAY-ARRAY
                        PERFORM XF4 THRU XF4-EXIT
                    END-PERFORM
                WHEN = "FAST-XF4"
                    PERFORM VARYING WS-I FROM 1 BY 1
                      UNTIL WS-I > WS-LIMIT
-                       MOVE "0010101010" TO WRK-BIT-VAL
+                       MOVE "00101010" TO WRK-BIT-VAL
                        PERFORM FAST-XF4 THRU FAST-XF4-EXIT
                    END-PERFORM
                WHEN = 'CALL X"F4"'
                    PERFORM VARYING WS-I FROM 1 BY 1
                      UNTIL WS-I > WS-LIMIT
                        MOVE 42 TO XFN-COMP-BYTE
-                       CALL X"F5" USING XFN-COMP-BYTE, XFN-COMP-ARRAY
+                       CALL X"F4" USING XFN-COMP-BYTE, XFN-COMP-ARRAY
                    END-PERFORM
                WHEN OTHER
                    DISPLAY "Invalid routine name: " WS-ROUTINE
                    GO TO BIG-LOOP-EXIT
            END-EVALUATE
 
+           MOVE "Y" TO WS-BIG-LOOP-OK-SW
+
            ACCEPT WS-TIME2 FROM TIME
 
            DISPLAY "Start/end times for " WS-LIMIT
@@ -288,298 +713,211 @@
                        WS-TIME1(5:2) "." WS-TIME1(7:2)
            DISPLAY " " WS-TIME2(1:2) ":" WS-TIME2(3:2) ":"
                        WS-TIME2(5:2) "." WS-TIME2(7:2)
+
+      *    Compute elapsed centiseconds, handling midnight rollover.
+           COMPUTE WS-CS1 = FUNCTION NUMVAL(WS-TIME1(1:2)) * 360000
+                           + FUNCTION NUMVAL(WS-TIME1(3:2)) * 6000
+                           + FUNCTION NUMVAL(WS-TIME1(5:2)) * 100
+                           + FUNCTION NUMVAL(WS-TIME1(7:2))
+           COMPUTE WS-CS2 = FUNCTION NUMVAL(WS-TIME2(1:2)) * 360000
+                           + FUNCTION NUMVAL(WS-TIME2(3:2)) * 6000
+                           + FUNCTION NUMVAL(WS-TIME2(5:2)) * 100
+                           + FUNCTION NUMVAL(WS-TIME2(7:2))
+           COMPUTE WS-ELAPSED-CS = WS-CS2 - WS-CS1
+           IF WS-ELAPSED-CS < 0
+               ADD 8640000 TO WS-ELAPSED-CS
+           END-IF
+
+      *    Average microseconds per call (1 centisecond = 10000 usec).
+           IF WS-LIMIT > 0
+               COMPUTE WS-AVG-USEC ROUNDED =
+                   (WS-ELAPSED-CS * 10000) / WS-LIMIT
+           ELSE
+               MOVE 0 TO WS-AVG-USEC
+           END-IF
+
+           DISPLAY " " WS-ROUTINE ": elapsed "
+                   WS-ELAPSED-CS " cs for " WS-LIMIT
+                   " calls, avg " WS-AVG-USEC " usec/call"
+
+      *    Append this run's result to the performance-history log.
+           ACCEPT WS-PERF-DATE FROM DATE YYYYMMDD
+           MOVE WS-PERF-DATE TO WS-PERF-LOG-DATE
+           MOVE WS-ROUTINE   TO WS-PERF-LOG-ROUTINE
+           MOVE WS-LIMIT     TO WS-PERF-LOG-LIMIT
+           MOVE WS-ELAPSED-CS TO WS-PERF-LOG-ELAPSED
+           MOVE WS-PERF-LOG-LINE TO XFN-PERF-LOG-RECORD
+           WRITE XFN-PERF-LOG-RECORD
                   .
        BIG-LOOP-EXIT.
            EXIT
            .
 
-       FILL-BIT-TABLE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 256
-               COMPUTE BIT-KEY(I) = I - 1
-               EVALUATE BIT-KEY(I)
-                   WHEN H"00" MOVE "00000000" TO BIT-VAL(I)
-                   WHEN H"01" MOVE "00000001" TO BIT-VAL(I)
-                   WHEN H"02" MOVE "00000010" TO BIT-VAL(I)
-                   WHEN H"03" MOVE "00000011" TO BIT-VAL(I)
-                   WHEN H"04" MOVE "00000100" TO BIT-VAL(I)
-                   WHEN H"05" MOVE "00000101" TO BIT-VAL(I)
-                   WHEN H"06" MOVE "00000110" TO BIT-VAL(I)
-                   WHEN H"07" MOVE "00000111" TO BIT-VAL(I)
-                   WHEN H"08" MOVE "00001000" TO BIT-VAL(I)
-                   WHEN H"09" MOVE "00001001" TO BIT-VAL(I)
-                   WHEN H"0a" MOVE "00001010" TO BIT-VAL(I)
-                   WHEN H"0b" MOVE "00001011" TO BIT-VAL(I)
-                   WHEN H"0c" MOVE "00001100" TO BIT-VAL(I)
-                   WHEN H"0d" MOVE "00001101" TO BIT-VAL(I)
-                   WHEN H"0e" MOVE "00001110" TO BIT-VAL(I)
-                   WHEN H"0f" MOVE "00001111" TO BIT-VAL(I)
-
-                   WHEN H"10" MOVE "00010000" TO BIT-VAL(I)
-                   WHEN H"11" MOVE "00010001" TO BIT-VAL(I)
-                   WHEN H"12" MOVE "00010010" TO BIT-VAL(I)
-                   WHEN H"13" MOVE "00010011" TO BIT-VAL(I)
-                   WHEN H"14" MOVE "00010100" TO BIT-VAL(I)
-                   WHEN H"15" MOVE "00010101" TO BIT-VAL(I)
-                   WHEN H"16" MOVE "00010110" TO BIT-VAL(I)
-                   WHEN H"17" MOVE "00010111" TO BIT-VAL(I)
-                   WHEN H"18" MOVE "00011000" TO BIT-VAL(I)
-                   WHEN H"19" MOVE "00011001" TO BIT-VAL(I)
-                   WHEN H"1a" MOVE "00011010" TO BIT-VAL(I)
-                   WHEN H"1b" MOVE "00011011" TO BIT-VAL(I)
-                   WHEN H"1c" MOVE "00011100" TO BIT-VAL(I)
-                   WHEN H"1d" MOVE "00011101" TO BIT-VAL(I)
-                   WHEN H"1e" MOVE "00011110" TO BIT-VAL(I)
-                   WHEN H"1f" MOVE "00011111" TO BIT-VAL(I)
-
-                   WHEN H"20" MOVE "00100000" TO BIT-VAL(I)
-                   WHEN H"21" MOVE "00100001" TO BIT-VAL(I)
-                   WHEN H"22" MOVE "00100010" TO BIT-VAL(I)
-                   WHEN H"23" MOVE "00100011" TO BIT-VAL(I)
-                   WHEN H"24" MOVE "00100100" TO BIT-VAL(I)
-                   WHEN H"25" MOVE "00100101" TO BIT-VAL(I)
-                   WHEN H"26" MOVE "00100110" TO BIT-VAL(I)
-                   WHEN H"27" MOVE "00100111" TO BIT-VAL(I)
-                   WHEN H"28" MOVE "00101000" TO BIT-VAL(I)
-                   WHEN H"29" MOVE "00101001" TO BIT-VAL(I)
-                   WHEN H"2a" MOVE "00101010" TO BIT-VAL(I)
-                   WHEN H"2b" MOVE "00101011" TO BIT-VAL(I)
-                   WHEN H"2c" MOVE "00101100" TO BIT-VAL(I)
-                   WHEN H"2d" MOVE "00101101" TO BIT-VAL(I)
-                   WHEN H"2e" MOVE "00101110" TO BIT-VAL(I)
-                   WHEN H"2f" MOVE "00101111" TO BIT-VAL(I)
-
-                   WHEN H"30" MOVE "00110000" TO BIT-VAL(I)
-                   WHEN H"31" MOVE "00110001" TO BIT-VAL(I)
-                   WHEN H"32" MOVE "00110010" TO BIT-VAL(I)
-                   WHEN H"33" MOVE "00110011" TO BIT-VAL(I)
-                   WHEN H"34" MOVE "00110100" TO BIT-VAL(I)
-                   WHEN H"35" MOVE "00110101" TO BIT-VAL(I)
-                   WHEN H"36" MOVE "00110110" TO BIT-VAL(I)
-                   WHEN H"37" MOVE "00110111" TO BIT-VAL(I)
-                   WHEN H"38" MOVE "00111000" TO BIT-VAL(I)
-                   WHEN H"39" MOVE "00111001" TO BIT-VAL(I)
-                   WHEN H"3a" MOVE "00111010" TO BIT-VAL(I)
-                   WHEN H"3b" MOVE "00111011" TO BIT-VAL(I)
-                   WHEN H"3c" MOVE "00111100" TO BIT-VAL(I)
-                   WHEN H"3d" MOVE "00111101" TO BIT-VAL(I)
-                   WHEN H"3e" MOVE "00111110" TO BIT-VAL(I)
-                   WHEN H"3f" MOVE "00111111" TO BIT-VAL(I)
-
-                   WHEN H"40" MOVE "01000000" TO BIT-VAL(I)
-                   WHEN H"41" MOVE "01000001" TO BIT-VAL(I)
-                   WHEN H"42" MOVE "01000010" TO BIT-VAL(I)
-                   WHEN H"43" MOVE "01000011" TO BIT-VAL(I)
-                   WHEN H"44" MOVE "01000100" TO BIT-VAL(I)
-                   WHEN H"45" MOVE "01000101" TO BIT-VAL(I)
-                   WHEN H"46" MOVE "01000110" TO BIT-VAL(I)
-                   WHEN H"47" MOVE "01000111" TO BIT-VAL(I)
-                   WHEN H"48" MOVE "01001000" TO BIT-VAL(I)
-                   WHEN H"49" MOVE "01001001" TO BIT-VAL(I)
-                   WHEN H"4a" MOVE "01001010" TO BIT-VAL(I)
-                   WHEN H"4b" MOVE "01001011" TO BIT-VAL(I)
-                   WHEN H"4c" MOVE "01001100" TO BIT-VAL(I)
-                   WHEN H"4d" MOVE "01001101" TO BIT-VAL(I)
-                   WHEN H"4e" MOVE "01001110" TO BIT-VAL(I)
-                   WHEN H"4f" MOVE "01001111" TO BIT-VAL(I)
-
-                   WHEN H"50" MOVE "01010000" TO BIT-VAL(I)
-                   WHEN H"51" MOVE "01010001" TO BIT-VAL(I)
-                   WHEN H"52" MOVE "01010010" TO BIT-VAL(I)
-                   WHEN H"53" MOVE "01010011" TO BIT-VAL(I)
-                   WHEN H"54" MOVE "01010100" TO BIT-VAL(I)
-                   WHEN H"55" MOVE "01010101" TO BIT-VAL(I)
-                   WHEN H"56" MOVE "01010110" TO BIT-VAL(I)
-                   WHEN H"57" MOVE "01010111" TO BIT-VAL(I)
-                   WHEN H"58" MOVE "01011000" TO BIT-VAL(I)
-                   WHEN H"59" MOVE "01011001" TO BIT-VAL(I)
-                   WHEN H"5a" MOVE "01011010" TO BIT-VAL(I)
-                   WHEN H"5b" MOVE "01011011" TO BIT-VAL(I)
-                   WHEN H"5c" MOVE "01011100" TO BIT-VAL(I)
-                   WHEN H"5d" MOVE "01011101" TO BIT-VAL(I)
-                   WHEN H"5e" MOVE "01011110" TO BIT-VAL(I)
-                   WHEN H"5f" MOVE "01011111" TO BIT-VAL(I)
-
-                   WHEN H"60" MOVE "01100000" TO BIT-VAL(I)
-                   WHEN H"61" MOVE "01100001" TO BIT-VAL(I)
-                   WHEN H"62" MOVE "01100010" TO BIT-VAL(I)
-                   WHEN H"63" MOVE "01100011" TO BIT-VAL(I)
-                   WHEN H"64" MOVE "01100100" TO BIT-VAL(I)
-                   WHEN H"65" MOVE "01100101" TO BIT-VAL(I)
-                   WHEN H"66" MOVE "01100110" TO BIT-VAL(I)
-                   WHEN H"67" MOVE "01100111" TO BIT-VAL(I)
-                   WHEN H"68" MOVE "01101000" TO BIT-VAL(I)
-                   WHEN H"69" MOVE "01101001" TO BIT-VAL(I)
-                   WHEN H"6a" MOVE "01101010" TO BIT-VAL(I)
-                   WHEN H"6b" MOVE "01101011" TO BIT-VAL(I)
-                   WHEN H"6c" MOVE "01101100" TO BIT-VAL(I)
-                   WHEN H"6d" MOVE "01101101" TO BIT-VAL(I)
-                   WHEN H"6e" MOVE "01101110" TO BIT-VAL(I)
-                   WHEN H"6f" MOVE "01101111" TO BIT-VAL(I)
-
-                   WHEN H"70" MOVE "01110000" TO BIT-VAL(I)
-                   WHEN H"71" MOVE "01110001" TO BIT-VAL(I)
-                   WHEN H"72" MOVE "01110010" TO BIT-VAL(I)
-                   WHEN H"73" MOVE "01110011" TO BIT-VAL(I)
-                   WHEN H"74" MOVE "01110100" TO BIT-VAL(I)
-                   WHEN H"75" MOVE "01110101" TO BIT-VAL(I)
-                   WHEN H"76" MOVE "01110110" TO BIT-VAL(I)
-                   WHEN H"77" MOVE "01110111" TO BIT-VAL(I)
-                   WHEN H"78" MOVE "01111000" TO BIT-VAL(I)
-                   WHEN H"79" MOVE "01111001" TO BIT-VAL(I)
-                   WHEN H"7a" MOVE "01111010" TO BIT-VAL(I)
-                   WHEN H"7b" MOVE "01111011" TO BIT-VAL(I)
-                   WHEN H"7c" MOVE "01111100" TO BIT-VAL(I)
-                   WHEN H"7d" MOVE "01111101" TO BIT-VAL(I)
-                   WHEN H"7e" MOVE "01111110" TO BIT-VAL(I)
-                   WHEN H"7f" MOVE "01111111" TO BIT-VAL(I)
-
-                   WHEN H"80" MOVE "10000000" TO BIT-VAL(I)
-                   WHEN H"81" MOVE "10000001" TO BIT-VAL(I)
-                   WHEN H"82" MOVE "10000010" TO BIT-VAL(I)
-                   WHEN H"83" MOVE "10000011" TO BIT-VAL(I)
-                   WHEN H"84" MOVE "10000100" TO BIT-VAL(I)
-                   WHEN H"85" MOVE "10000101" TO BIT-VAL(I)
-                   WHEN H"86" MOVE "10000110" TO BIT-VAL(I)
-                   WHEN H"87" MOVE "10000111" TO BIT-VAL(I)
-                   WHEN H"88" MOVE "10001000" TO BIT-VAL(I)
-                   WHEN H"89" MOVE "10001001" TO BIT-VAL(I)
-                   WHEN H"8a" MOVE "10001010" TO BIT-VAL(I)
-                   WHEN H"8b" MOVE "10001011" TO BIT-VAL(I)
-                   WHEN H"8c" MOVE "10001100" TO BIT-VAL(I)
-                   WHEN H"8d" MOVE "10001101" TO BIT-VAL(I)
-                   WHEN H"8e" MOVE "10001110" TO BIT-VAL(I)
-                   WHEN H"8f" MOVE "10001111" TO BIT-VAL(I)
-
-                   WHEN H"90" MOVE "10010000" TO BIT-VAL(I)
-                   WHEN H"91" MOVE "10010001" TO BIT-VAL(I)
-                   WHEN H"92" MOVE "10010010" TO BIT-VAL(I)
-                   WHEN H"93" MOVE "10010011" TO BIT-VAL(I)
-                   WHEN H"94" MOVE "10010100" TO BIT-VAL(I)
-                   WHEN H"95" MOVE "10010101" TO BIT-VAL(I)
-                   WHEN H"96" MOVE "10010110" TO BIT-VAL(I)
-                   WHEN H"97" MOVE "10010111" TO BIT-VAL(I)
-                   WHEN H"98" MOVE "10011000" TO BIT-VAL(I)
-                   WHEN H"99" MOVE "10011001" TO BIT-VAL(I)
-                   WHEN H"9a" MOVE "10011010" TO BIT-VAL(I)
-                   WHEN H"9b" MOVE "10011011" TO BIT-VAL(I)
-                   WHEN H"9c" MOVE "10011100" TO BIT-VAL(I)
-                   WHEN H"9d" MOVE "10011101" TO BIT-VAL(I)
-                   WHEN H"9e" MOVE "10011110" TO BIT-VAL(I)
-                   WHEN H"9f" MOVE "10011111" TO BIT-VAL(I)
-
-                   WHEN H"a0" MOVE "10100000" TO BIT-VAL(I)
-                   WHEN H"a1" MOVE "10100001" TO BIT-VAL(I)
-                   WHEN H"a2" MOVE "10100010" TO BIT-VAL(I)
-                   WHEN H"a3" MOVE "10100011" TO BIT-VAL(I)
-                   WHEN H"a4" MOVE "10100100" TO BIT-VAL(I)
-                   WHEN H"a5" MOVE "10100101" TO BIT-VAL(I)
-                   WHEN H"a6" MOVE "10100110" TO BIT-VAL(I)
-                   WHEN H"a7" MOVE "10100111" TO BIT-VAL(I)
-                   WHEN H"a8" MOVE "10101000" TO BIT-VAL(I)
-                   WHEN H"a9" MOVE "10101001" TO BIT-VAL(I)
-                   WHEN H"aa" MOVE "10101010" TO BIT-VAL(I)
-                   WHEN H"ab" MOVE "10101011" TO BIT-VAL(I)
-                   WHEN H"ac" MOVE "10101100" TO BIT-VAL(I)
-                   WHEN H"ad" MOVE "10101101" TO BIT-VAL(I)
-                   WHEN H"ae" MOVE "10101110" TO BIT-VAL(I)
-                   WHEN H"af" MOVE "10101111" TO BIT-VAL(I)
-
-                   WHEN H"b0" MOVE "10110000" TO BIT-VAL(I)
-                   WHEN H"b1" MOVE "10110001" TO BIT-VAL(I)
-                   WHEN H"b2" MOVE "10110010" TO BIT-VAL(I)
-                   WHEN H"b3" MOVE "10110011" TO BIT-VAL(I)
-                   WHEN H"b4" MOVE "10110100" TO BIT-VAL(I)
-                   WHEN H"b5" MOVE "10110101" TO BIT-VAL(I)
-                   WHEN H"b6" MOVE "10110110" TO BIT-VAL(I)
-                   WHEN H"b7" MOVE "10110111" TO BIT-VAL(I)
-                   WHEN H"b8" MOVE "10111000" TO BIT-VAL(I)
-                   WHEN H"b9" MOVE "10111001" TO BIT-VAL(I)
-                   WHEN H"ba" MOVE "10111010" TO BIT-VAL(I)
-                   WHEN H"bb" MOVE "10111011" TO BIT-VAL(I)
-                   WHEN H"bc" MOVE "10111100" TO BIT-VAL(I)
-                   WHEN H"bd" MOVE "10111101" TO BIT-VAL(I)
-                   WHEN H"be" MOVE "10111110" TO BIT-VAL(I)
-                   WHEN H"bf" MOVE "10111111" TO BIT-VAL(I)
-
-                   WHEN H"c0" MOVE "11000000" TO BIT-VAL(I)
-                   WHEN H"c1" MOVE "11000001" TO BIT-VAL(I)
-                   WHEN H"c2" MOVE "11000010" TO BIT-VAL(I)
-                   WHEN H"c3" MOVE "11000011" TO BIT-VAL(I)
-                   WHEN H"c4" MOVE "11000100" TO BIT-VAL(I)
-                   WHEN H"c5" MOVE "11000101" TO BIT-VAL(I)
-                   WHEN H"c6" MOVE "11000110" TO BIT-VAL(I)
-                   WHEN H"c7" MOVE "11000111" TO BIT-VAL(I)
-                   WHEN H"c8" MOVE "11001000" TO BIT-VAL(I)
-                   WHEN H"c9" MOVE "11001001" TO BIT-VAL(I)
-                   WHEN H"ca" MOVE "11001010" TO BIT-VAL(I)
-                   WHEN H"cb" MOVE "11001011" TO BIT-VAL(I)
-                   WHEN H"cc" MOVE "11001100" TO BIT-VAL(I)
-                   WHEN H"cd" MOVE "11001101" TO BIT-VAL(I)
-                   WHEN H"ce" MOVE "11001110" TO BIT-VAL(I)
-                   WHEN H"cf" MOVE "11001111" TO BIT-VAL(I)
-
-                   WHEN H"d0" MOVE "11010000" TO BIT-VAL(I)
-                   WHEN H"d1" MOVE "11010001" TO BIT-VAL(I)
-                   WHEN H"d2" MOVE "11010010" TO BIT-VAL(I)
-                   WHEN H"d3" MOVE "11010011" TO BIT-VAL(I)
-                   WHEN H"d4" MOVE "11010100" TO BIT-VAL(I)
-                   WHEN H"d5" MOVE "11010101" TO BIT-VAL(I)
-                   WHEN H"d6" MOVE "11010110" TO BIT-VAL(I)
-                   WHEN H"d7" MOVE "11010111" TO BIT-VAL(I)
-                   WHEN H"d8" MOVE "11011000" TO BIT-VAL(I)
-                   WHEN H"d9" MOVE "11011001" TO BIT-VAL(I)
-                   WHEN H"da" MOVE "11011010" TO BIT-VAL(I)
-                   WHEN H"db" MOVE "11011011" TO BIT-VAL(I)
-                   WHEN H"dc" MOVE "11011100" TO BIT-VAL(I)
-                   WHEN H"dd" MOVE "11011101" TO BIT-VAL(I)
-                   WHEN H"de" MOVE "11011110" TO BIT-VAL(I)
-                   WHEN H"df" MOVE "11011111" TO BIT-VAL(I)
-
-                   WHEN H"e0" MOVE "11100000" TO BIT-VAL(I)
-                   WHEN H"e1" MOVE "11100001" TO BIT-VAL(I)
-                   WHEN H"e2" MOVE "11100010" TO BIT-VAL(I)
-                   WHEN H"e3" MOVE "11100011" TO BIT-VAL(I)
-                   WHEN H"e4" MOVE "11100100" TO BIT-VAL(I)
-                   WHEN H"e5" MOVE "11100101" TO BIT-VAL(I)
-                   WHEN H"e6" MOVE "11100110" TO BIT-VAL(I)
-                   WHEN H"e7" MOVE "11100111" TO BIT-VAL(I)
-                   WHEN H"e8" MOVE "11101000" TO BIT-VAL(I)
-                   WHEN H"e9" MOVE "11101001" TO BIT-VAL(I)
-                   WHEN H"ea" MOVE "11101010" TO BIT-VAL(I)
-                   WHEN H"eb" MOVE "11101011" TO BIT-VAL(I)
-                   WHEN H"ec" MOVE "11101100" TO BIT-VAL(I)
-                   WHEN H"ed" MOVE "11101101" TO BIT-VAL(I)
-                   WHEN H"ee" MOVE "11101110" TO BIT-VAL(I)
-                   WHEN H"ef" MOVE "11101111" TO BIT-VAL(I)
-
-                   WHEN H"f0" MOVE "11110000" TO BIT-VAL(I)
-                   WHEN H"f1" MOVE "11110001" TO BIT-VAL(I)
-                   WHEN H"f2" MOVE "11110010" TO BIT-VAL(I)
-                   WHEN H"f3" MOVE "11110011" TO BIT-VAL(I)
-                   WHEN H"f4" MOVE "11110100" TO BIT-VAL(I)
-                   WHEN H"f5" MOVE "11110101" TO BIT-VAL(I)
-                   WHEN H"f6" MOVE "11110110" TO BIT-VAL(I)
-                   WHEN H"f7" MOVE "11110111" TO BIT-VAL(I)
-                   WHEN H"f8" MOVE "11111000" TO BIT-VAL(I)
-                   WHEN H"f9" MOVE "11111001" TO BIT-VAL(I)
-                   WHEN H"fa" MOVE "11111010" TO BIT-VAL(I)
-                   WHEN H"fb" MOVE "11111011" TO BIT-VAL(I)
-                   WHEN H"fc" MOVE "11111100" TO BIT-VAL(I)
-                   WHEN H"fd" MOVE "11111101" TO BIT-VAL(I)
-                   WHEN H"fe" MOVE "11111110" TO BIT-VAL(I)
-                   WHEN H"ff" MOVE "11111111" TO BIT-VAL(I)
+      * FILL-BIT-TABLE/FILL-BYTE-TABLE are shared with XFNLKUP via
+      * this copybook.
+           COPY XFNTABP.
+
+      ******************************************************************
+      * CONFIGURE-RUN: Establishes WS-LIMIT and the set of routines to *
+      *                benchmark. A numeric command-line argument      *
+      *                overrides the default WS-LIMIT (1,000,000) for  *
+      *                a quick spot check; the optional XFNCTL.DAT     *
+      *                control file can further override WS-LIMIT      *
+      *                ("LIMIT nnnnnn") and/or replace the routine list*
+      *                (one routine name per line). Either source is   *
+      *                optional; defaults apply when neither is given. *
+      ******************************************************************
+       CONFIGURE-RUN.
+           MOVE "XF5"        TO WS-ROUTINE-ENTRY(1)
+           MOVE "FAST-XF5"   TO WS-ROUTINE-ENTRY(2)
+           MOVE 'CALL X"F5"' TO WS-ROUTINE-ENTRY(3)
+           MOVE "XF4"        TO WS-ROUTINE-ENTRY(4)
+           MOVE "FAST-XF4"   TO WS-ROUTINE-ENTRY(5)
+           MOVE 'CALL X"F4"' TO WS-ROUTINE-ENTRY(6)
+           MOVE 6 TO WS-ROUTINE-COUNT
+
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-ARG-VALUE
+           IF WS-ARG-VALUE NOT = SPACES
+               COMPUTE WS-ARG-LIMIT =
+                   FUNCTION NUMVAL(WS-ARG-VALUE)
+               IF WS-ARG-LIMIT > 0
+                   MOVE WS-ARG-LIMIT TO WS-LIMIT
+               END-IF
+           END-IF
+
+           OPEN INPUT XFN-CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               MOVE 0 TO WS-ROUTINE-COUNT
+               PERFORM UNTIL WS-CONTROL-STATUS NOT = "00"
+                   READ XFN-CONTROL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF XFN-CONTROL-RECORD(1:6) = "LIMIT "
+                               COMPUTE WS-LIMIT = FUNCTION NUMVAL(
+                                   FUNCTION TRIM(
+                                       XFN-CONTROL-RECORD(7:10)))
+                           ELSE
+                               IF WS-ROUTINE-COUNT < 6
+                                   ADD 1 TO WS-ROUTINE-COUNT
+                                   MOVE XFN-CONTROL-RECORD
+                                     TO WS-ROUTINE-ENTRY
+                                        (WS-ROUTINE-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE XFN-CONTROL-FILE
+               IF WS-ROUTINE-COUNT = 0
+      *            Control file only set LIMIT; keep the default list.
+                   MOVE 6 TO WS-ROUTINE-COUNT
+               END-IF
+           END-IF
+           .
+       CONFIGURE-RUN-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      * LOAD-CHECKPOINT: Reads the routine names already recorded as   *
+      *                  complete in XFNCKPT.DAT (if present) into     *
+      *                  WS-CKPT-TABLE, for CHECK-CHECKPOINT to        *
+      *                  consult below (request 007).                  *
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-COUNT
+
+           OPEN INPUT XFN-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               GO TO LOAD-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+               READ XFN-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-CKPT-COUNT < 6
+                           ADD 1 TO WS-CKPT-COUNT
+                           MOVE XFN-CKPT-RECORD
+                             TO WS-CKPT-ENTRY(WS-CKPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE XFN-CKPT-FILE
+           .
+       LOAD-CHECKPOINT-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      * CHECK-CHECKPOINT: Sets WS-CKPT-ALREADY-DONE when WS-ROUTINE is *
+      *                   found among the routines loaded from         *
+      *                   XFNCKPT.DAT by LOAD-CHECKPOINT (request 007).*
+      ******************************************************************
+       CHECK-CHECKPOINT.
+           MOVE "N" TO WS-CKPT-DONE-SW
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+             UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+               IF WS-CKPT-ENTRY(WS-CKPT-IDX) = WS-ROUTINE
+                   MOVE "Y" TO WS-CKPT-DONE-SW
+               END-IF
            END-PERFORM
            .
-       FILL-BIT-TABLE-EXIT.
+       CHECK-CHECKPOINT-EXIT.
            EXIT
            .
 
-       FILL-BYTE-TABLE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 256
-               MOVE BIT-VAL(I) TO BYTE-KEY(I)
-               MOVE BIT-KEY(I) TO BYTE-VAL(I);
+      ******************************************************************
+      * BATCH-MODE: Reads real flag bytes from XFNIN.DAT, decodes each *
+      *             one with FAST-XF5, and writes the 8-position bit   *
+      *             pattern to XFNOUT.DAT, one record per input byte.  *
+      *             If XFNIN.DAT is not present, batch mode is skipped *
+      *             and the rest of XFN runs as before.                *
+      ******************************************************************
+       BATCH-MODE.
+           OPEN INPUT XFN-BATCH-IN-FILE
+           IF WS-BATCH-IN-STATUS NOT = "00"
+               DISPLAY "Batch mode: XFNIN.DAT not found (status "
+                       WS-BATCH-IN-STATUS "), skipping batch mode."
+               GO TO BATCH-MODE-EXIT
+           END-IF
+
+           OPEN OUTPUT XFN-BATCH-OUT-FILE
+           MOVE "N" TO WS-BATCH-EOF-SW
+           MOVE 0 TO WS-BATCH-RECORD-COUNT
+           MOVE 0 TO WS-BATCH-ERROR-COUNT
+
+           PERFORM UNTIL WS-BATCH-EOF
+               READ XFN-BATCH-IN-FILE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF-SW
+                   NOT AT END
+                       MOVE XFN-BATCH-IN-BYTE TO WRK-BYTE-VAL
+                       PERFORM FAST-XF5 THRU FAST-XF5-EXIT
+                       IF NOT WRK-FOUND
+                           ADD 1 TO WS-BATCH-ERROR-COUNT
+                           MOVE SPACES TO XFN-DISC-LOG-RECORD
+                           MOVE XFN-BATCH-IN-BYTE TO WS-CMP-BYTE-D
+                           STRING "batch byte out of range: "
+                                  WS-CMP-BYTE-D
+                               DELIMITED BY SIZE
+                               INTO XFN-DISC-LOG-RECORD
+                           END-STRING
+                           WRITE XFN-DISC-LOG-RECORD
+                       END-IF
+                       MOVE WRK-BIT-VAL TO XFN-BATCH-OUT-BITS
+                       WRITE XFN-BATCH-OUT-RECORD
+                       ADD 1 TO WS-BATCH-RECORD-COUNT
+               END-READ
            END-PERFORM
+
+           CLOSE XFN-BATCH-IN-FILE XFN-BATCH-OUT-FILE
+           DISPLAY "Batch mode: decoded " WS-BATCH-RECORD-COUNT
+                   " byte(s) from XFNIN.DAT to XFNOUT.DAT, "
+                   WS-BATCH-ERROR-COUNT " malformed (see XFNDISC.LOG)."
            .
-       FILL-BYTE-TABLE-EXIT.
+       BATCH-MODE-EXIT.
            EXIT
            .
