@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFNLKUP.
+      * CALLable version of the byte/bit-pattern table-lookup logic
+      * used by XFN's FAST-XF4/FAST-XF5. Other batch jobs CALL this
+      * instead of copy-pasting FILL-BIT-TABLE/FILL-BYTE-TABLE and
+      * re-implementing the SEARCH ALL lookups themselves.
+      *
+      * Called as:
+      *     CALL "XFNLKUP" USING LK-FUNCTION LK-BYTE-VAL
+      *                           LK-BIT-VAL  LK-FOUND
+      *
+      * LK-FUNCTION = "B2BI" to decode a byte into an 8-position bit
+      *               pattern (LK-BYTE-VAL in, LK-BIT-VAL out), or
+      *             = "BI2B" to merge a bit pattern into a byte
+      *               (LK-BIT-VAL in, LK-BYTE-VAL out).
+      * LK-FOUND is set to "Y" or "N" to report whether the lookup
+      * succeeded (request 009's found indicator, shared here too).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * BIT-TABLE/BYTE-TABLE layouts are shared with XFN via this
+      * copybook.
+           COPY XFNTABD.
+
+       01  WS-TABLES-BUILT-SW  PIC X VALUE "N".
+           88  WS-TABLES-BUILT      VALUE "Y".
+       01  I  BINARY-LONG.
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION   PIC X(4).
+       01  LK-BYTE-VAL   BINARY-SHORT.
+       01  LK-BIT-VAL    PIC X(8).
+       01  LK-FOUND      PIC X.
+
+       PROCEDURE DIVISION USING LK-FUNCTION LK-BYTE-VAL
+                                 LK-BIT-VAL  LK-FOUND.
+       XFNLKUP-MAIN.
+           IF NOT WS-TABLES-BUILT
+               PERFORM FILL-BIT-TABLE THRU FILL-BIT-TABLE-EXIT
+               PERFORM FILL-BYTE-TABLE THRU FILL-BYTE-TABLE-EXIT
+               SET WS-TABLES-BUILT TO TRUE
+           END-IF
+
+           EVALUATE LK-FUNCTION
+               WHEN "B2BI"
+                   PERFORM LOOKUP-BITS THRU LOOKUP-BITS-EXIT
+               WHEN "BI2B"
+                   PERFORM LOOKUP-BYTE THRU LOOKUP-BYTE-EXIT
+               WHEN OTHER
+                   MOVE "N" TO LK-FOUND
+           END-EVALUATE
+
+           GOBACK
+           .
+
+      ******************************************************************
+      * LOOKUP-BITS: byte (LK-BYTE-VAL) -> bit pattern (LK-BIT-VAL).   *
+      ******************************************************************
+       LOOKUP-BITS.
+           SEARCH ALL BIT-REC
+               AT END
+                   MOVE "N" TO LK-FOUND
+                   MOVE "????????" TO LK-BIT-VAL
+               WHEN BIT-KEY(BIT-IDX) = LK-BYTE-VAL
+                   MOVE "Y" TO LK-FOUND
+                   MOVE BIT-VAL(BIT-IDX) TO LK-BIT-VAL
+           END-SEARCH
+           .
+       LOOKUP-BITS-EXIT.
+           EXIT
+           .
+
+      ******************************************************************
+      * LOOKUP-BYTE: bit pattern (LK-BIT-VAL) -> byte (LK-BYTE-VAL).   *
+      ******************************************************************
+       LOOKUP-BYTE.
+           SEARCH ALL BYTE-REC
+               AT END
+                   MOVE "N" TO LK-FOUND
+                   MOVE -1 TO LK-BYTE-VAL
+               WHEN BYTE-KEY(BYTE-IDX) = LK-BIT-VAL
+                   MOVE "Y" TO LK-FOUND
+                   MOVE BYTE-VAL(BYTE-IDX) TO LK-BYTE-VAL
+           END-SEARCH
+           .
+       LOOKUP-BYTE-EXIT.
+           EXIT
+           .
+
+      * FILL-BIT-TABLE/FILL-BYTE-TABLE are shared with XFN via this
+      * copybook.
+           COPY XFNTABP.
